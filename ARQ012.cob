@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ012 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: PROCURA REVERSA DE CLIENTE POR TELEFONE
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "\CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+      *===========CRITERIO DE PESQUISA=========================
+       77 WRK-TELEFONE-BUSCA PIC X(11) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-ENCONTRADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           DISPLAY "DIGITE O TELEFONE PROCURADO...".
+           ACCEPT WRK-TELEFONE-BUSCA.
+
+       0200-PROCESS SECTION.
+           READ CLIENTES.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-ACUM-LIDOS
+               IF REG-TELEFONE EQUAL WRK-TELEFONE-BUSCA
+                   ADD 1 TO WRK-ACUM-ENCONTRADOS
+                   DISPLAY "ID...   " REG-ID
+                   DISPLAY "NOME...   " REG-NOME
+                   DISPLAY "TELEFONE...   " REG-TELEFONE
+                   DISPLAY "==============================="
+               END-IF
+               READ CLIENTES
+           END-PERFORM.
+
+       0300-FINISH SECTION.
+           CLOSE CLIENTES.
+           IF WRK-ACUM-ENCONTRADOS EQUAL ZERO
+               DISPLAY "NENHUM CLIENTE ENCONTRADO COM ESSE TELEFONE"
+           END-IF.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
