@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ021 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2026
+      *==  OBJETIVO: BACKUP DATADO DO ARQUIVO CLIENTES.TXT -- COPIA O
+      *==            CONTEUDO ATUAL PARA UM ARQUIVO DE ARQUIVAMENTO
+      *==            NOMEADO CLIENTES.AAAAMMDD, CHAMADO PELOS PROGRAMAS
+      *==            QUE GRAVAM NO CADASTRO ANTES DE COMECAREM A GRAVAR
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
+           SELECT CLIENTES ASSIGN TO
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT ARQUIVO-BACKUP ASSIGN TO
+               DYNAMIC WRK-CAMINHO-BACKUP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-BACKUP.
+
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       FD ARQUIVO-BACKUP.
+       01 REG-BACKUP.
+           COPY CLIREG.
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-BACKUP PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ021".
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+      *===========NOME DATADO DO ARQUIVO DE BACKUP============
+       77 WRK-DATA-HOJE PIC X(08) VALUE SPACES.
+       77 WRK-CAMINHO-BACKUP PIC X(30) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-COPIADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           PERFORM 0103-MONTA-NOME-BACKUP.
+           OPEN INPUT CLIENTES.
+           PERFORM 0105-VERIFICA-ABERTURA.
+           OPEN OUTPUT ARQUIVO-BACKUP.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0103-MONTA-NOME-BACKUP SECTION.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           STRING "CLIENTES." DELIMITED BY SIZE
+               WRK-DATA-HOJE DELIMITED BY SIZE
+               INTO WRK-CAMINHO-BACKUP.
+
+       0105-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 00
+                   CONTINUE
+               WHEN 05
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
+           END-IF.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
+
+       0200-PROCESS SECTION.
+           READ CLIENTES.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-ACUM-COPIADOS
+               MOVE REG-CLIENTES TO REG-BACKUP
+               WRITE REG-BACKUP
+               READ CLIENTES
+           END-PERFORM.
+
+       0300-FINISH SECTION.
+           CLOSE CLIENTES.
+           CLOSE ARQUIVO-BACKUP.
+           DISPLAY "BACKUP GRAVADO EM " WRK-CAMINHO-BACKUP.
+           DISPLAY "REGISTROS COPIADOS.: " WRK-ACUM-COPIADOS.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
+           GOBACK.
