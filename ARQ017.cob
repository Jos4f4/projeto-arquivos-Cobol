@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ017.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: EXPURGO DE CLIENTES INATIVOS DO ARQUIVO
+      *==            CLIENTES.TXT PARA O HISTORICO (CLIENTES-HISTORICO)
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "\CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT HISTORICO ASSIGN TO
+               "CLIENTES-HISTORICO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HISTORICO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       FD HISTORICO.
+       01 REG-HISTORICO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-HISTORICO PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-ARQUIVADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           STOP RUN.
+
+       0100-INICIALIZE SECTION.
+           CALL "ARQ021".
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN EXTEND HISTORICO.
+           IF FS-HISTORICO EQUAL 35
+               MOVE "ARQUIVO HISTORICO NAO FOI ABERTO" TO
+                   WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0200-PROCESS SECTION.
+           READ CLIENTES NEXT RECORD.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-ACUM-LIDOS
+               IF REG-STATUS EQUAL 'I'
+                   PERFORM 0210-ARQUIVA-REGISTRO
+               END-IF
+               READ CLIENTES NEXT RECORD
+           END-PERFORM.
+
+       0210-ARQUIVA-REGISTRO SECTION.
+           STRING REG-ID DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               REG-NOME DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               REG-TELEFONE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               REG-DATA-CADASTRO DELIMITED BY SIZE
+               INTO REG-HISTORICO.
+           WRITE REG-HISTORICO.
+           DELETE CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO AO EXPURGAR ID " REG-ID
+               NOT INVALID KEY
+                   ADD 1 TO WRK-ACUM-ARQUIVADOS
+           END-DELETE.
+
+       0300-FINISH SECTION.
+           CLOSE CLIENTES.
+           CLOSE HISTORICO.
+           PERFORM 0310-STATISTIC.
+           DISPLAY "FIM DE PROGRAMA".
+
+       0310-STATISTIC SECTION.
+           DISPLAY "================================".
+           DISPLAY "REGISTROS LIDOS......: " WRK-ACUM-LIDOS.
+           DISPLAY "REGISTROS EXPURGADOS.: " WRK-ACUM-ARQUIVADOS.
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
