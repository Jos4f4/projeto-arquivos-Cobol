@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ000.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: MENU PRINCIPAL DE MANUTENCAO DO ARQUIVO CLIENTES.TXT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           STOP RUN.
+
+       0100-INICIALIZE SECTION.
+           DISPLAY "ARQ000 - MANUTENCAO DE CLIENTES".
+
+       0200-PROCESS SECTION.
+           PERFORM 0210-EXIBE-MENU.
+           PERFORM UNTIL WRK-OPCAO EQUAL 99
+               EVALUATE WRK-OPCAO
+                   WHEN 1
+                       CALL "ARQ003"
+                   WHEN 2
+                       CALL "ARQ005"
+                   WHEN 3
+                       CALL "ARQ002"
+                   WHEN 4
+                       CALL "ARQ008"
+                   WHEN 5
+                       CALL "ARQ009"
+                   WHEN 6
+                       CALL "ARQ010"
+                   WHEN 7
+                       CALL "ARQ011"
+                   WHEN 8
+                       CALL "ARQ012"
+                   WHEN 0
+                       CALL "ARQ013"
+                   WHEN 10
+                       CALL "ARQ014"
+                   WHEN 11
+                       CALL "ARQ018"
+                   WHEN 12
+                       CALL "ARQ019"
+                   WHEN 13
+                       CALL "ARQ020"
+                   WHEN 14
+                       CALL "ARQ022"
+                   WHEN 99
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+               IF WRK-OPCAO NOT EQUAL 99
+                   PERFORM 0210-EXIBE-MENU
+               END-IF
+           END-PERFORM.
+
+       0210-EXIBE-MENU SECTION.
+           DISPLAY "================================".
+           DISPLAY "1 - LISTAR CLIENTES".
+           DISPLAY "2 - PROCURAR CLIENTE POR ID".
+           DISPLAY "3 - INCLUIR CLIENTE".
+           DISPLAY "4 - ALTERAR CLIENTE".
+           DISPLAY "5 - EXCLUIR CLIENTE".
+           DISPLAY "6 - INATIVAR CLIENTE".
+           DISPLAY "7 - PROCURAR CLIENTE POR NOME".
+           DISPLAY "8 - PROCURAR CLIENTE POR TELEFONE".
+           DISPLAY "0 - LISTAR CLIENTES ORDENADO POR NOME".
+           DISPLAY "10 - EXPORTAR CLIENTES PARA CSV".
+           DISPLAY "11 - EXPORTAR FEED DE MARKETING".
+           DISPLAY "12 - EXECUTAR BATCH NOTURNO".
+           DISPLAY "13 - RELATORIO DE TELEFONES DUPLICADOS".
+           DISPLAY "14 - ENCERRAMENTO ANUAL DE CLIENTES2.TXT".
+           DISPLAY "99 - SAIR".
+           DISPLAY "================================".
+           DISPLAY "DIGITE A OPCAO...".
+           ACCEPT WRK-OPCAO.
+
+       0300-FINISH SECTION.
+           DISPLAY "FIM DE PROGRAMA".
