@@ -0,0 +1,18 @@
+      *=================================================================
+      *==  COPY CLIREG -- LAYOUT DO REGISTRO DO ARQUIVO CLIENTES
+      *==  USADO POR TODOS OS PROGRAMAS QUE ABREM O ARQUIVO CLIENTES
+      *=================================================================
+           05 REG-ID             PIC 09(04).
+           05 REG-NOME           PIC X(20).
+           05 REG-TELEFONE       PIC X(11).
+      *==  REG-FONE-R QUEBRA REG-TELEFONE EM DDD + NUMERO LOCAL, SEM
+      *==  ALTERAR O TAMANHO OU O CONTEUDO DO CAMPO ORIGINAL
+           05 REG-FONE-R REDEFINES REG-TELEFONE.
+               10 REG-DDD            PIC X(02).
+               10 REG-NUMERO-LOCAL   PIC X(09).
+           05 REG-DATA-CADASTRO  PIC X(08).
+           05 REG-STATUS         PIC X(01).
+           05 REG-EMAIL          PIC X(30).
+           05 REG-ENDERECO       PIC X(40).
+           05 REG-CPF            PIC X(11).
+           05 REG-TIPO-LINHA     PIC X(01).
