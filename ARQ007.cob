@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ002.
+       PROGRAM-ID. ARQ002 IS INITIAL PROGRAM.
       *=================================================================
       *==  AUTOR: ***
       *==  CONSULTORIA: XPTO
@@ -11,60 +11,380 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
            SELECT CLIENTES ASSIGN TO
-               "\CLIENTES2.txt"
+               DYNAMIC WRK-CAMINHO-CLIENTES
                FILE STATUS IS FS-CLIENTES.
 
+           SELECT CONTROLE ASSIGN TO
+               "CLIENTES-CONTROLE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONTROLE.
+
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+           SELECT LOG-TRANSACOES ASSIGN TO
+               "CLIENTES-LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOGTRANS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
        FD CLIENTES.
        01 REG-CLIENTES.
-           05 REG-ID     PIC 09(04).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY CLIREG.
+
+       01 REG-TRAILER REDEFINES REG-CLIENTES.
+           05 TRL-INDICADOR PIC X(04).
+           05 TRL-QTDE-REGISTROS PIC 9(06).
+           05 TRL-DATA-EXECUCAO PIC X(08).
+           05 FILLER PIC X(109).
+
+       FD CONTROLE.
+       01 REG-CONTROLE PIC 9(04).
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
+
+       FD LOG-TRANSACOES.
+       01 REG-LOG-TRANSACAO PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-CONTROLE PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-LOGTRANS PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ007".
+       77 WRK-ARQUIVO-ABERTO PIC X(01) VALUE 'N'.
+       77 WRK-ULTIMO-ID PIC 9(04) VALUE ZEROS.
+       77 WRK-DATA-HORA PIC X(14) VALUE SPACES.
+       77 WRK-ACUM-GRAVADOS PIC 9(06) VALUE ZEROS.
 
       *===========VARIAVEIS DE ENTRADA DE DADOS============
        77 WRK-ID  PIC 9(04) VALUE ZEROS.
        77 WRK-NOME  PIC X(20) VALUE SPACES.
        77 WRK-TELEFONE PIC X(11) VALUE SPACES.
+       77 WRK-TEL-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-TEL-TAM PIC 9(02) VALUE ZEROS.
+       77 WRK-TIPO-LINHA PIC X(01) VALUE SPACES.
+       77 WRK-EMAIL PIC X(30) VALUE SPACES.
+       77 WRK-ENDERECO PIC X(40) VALUE SPACES.
+
+      *===========VALIDACAO DE CPF (DIGITO VERIFICADOR)========
+       77 WRK-CPF PIC X(11) VALUE SPACES.
+       77 WRK-CPF-VALIDO PIC X(01) VALUE 'N'.
+       01 WRK-CPF-TAB.
+           05 WRK-CPF-DIG PIC 9(01) OCCURS 11 TIMES.
+       77 WRK-CPF-IDX PIC 9(02) VALUE ZEROS.
+       77 WRK-CPF-PESO PIC 9(02) VALUE ZEROS.
+       77 WRK-CPF-SOMA PIC 9(04) VALUE ZEROS.
+       77 WRK-CPF-QTDE PIC 9(04) VALUE ZEROS.
+       77 WRK-CPF-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-CPF-DV1 PIC 9(01) VALUE ZEROS.
+       77 WRK-CPF-DV2 PIC 9(01) VALUE ZEROS.
+
+      *===========CONTROLE DE DUPLICIDADE DE ID E CPF==========
+       77 WRK-ID-DUPLICADO PIC X(01) VALUE 'N'.
+       77 WRK-CPF-DUPLICADO PIC X(01) VALUE 'N'.
+
+      *===========DATA DE CADASTRO DO REGISTRO===============
+       77 WRK-DATA-CADASTRO PIC X(08) VALUE SPACES.
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        000-MAIN      SECTION.
            PERFORM 0100-INICIALIZE.
            PERFORM 0200-PROCESS.
            PERFORM 0300-FINISH.
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZE SECTION.
-           OPEN EXTEND CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
-           END-IF.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           PERFORM 0120-GERA-ID.
            PERFORM 0110-INPUT-DATA.
+           PERFORM 0150-VERIFICA-DUPLICIDADE.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES2-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES2-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES2.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
 
        0110-INPUT-DATA SECTION.
-           DISPLAY "DIGITE O ID...".
-               ACCEPT WRK-ID.
            DISPLAY "DIGITE O NOME...".
                ACCEPT WRK-NOME.
            DISPLAY "DIGITE O TELEFONE...".
                ACCEPT WRK-TELEFONE.
+           PERFORM 0115-VALIDA-TELEFONE.
+           PERFORM 0118-CLASSIFICA-TELEFONE.
+           DISPLAY "DIGITE O EMAIL...".
+               ACCEPT WRK-EMAIL.
+           DISPLAY "DIGITE O ENDERECO...".
+               ACCEPT WRK-ENDERECO.
+           DISPLAY "DIGITE O CPF (SOMENTE NUMEROS)...".
+               ACCEPT WRK-CPF.
+           PERFORM 0116-VALIDA-CPF.
+
+       0115-VALIDA-TELEFONE SECTION.
+           MOVE 'N' TO WRK-TEL-VALIDO.
+           PERFORM UNTIL WRK-TEL-VALIDO EQUAL 'S'
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-TELEFONE))
+                   TO WRK-TEL-TAM
+               IF FUNCTION TRIM(WRK-TELEFONE) IS NUMERIC
+                   AND WRK-TEL-TAM >= 10 AND WRK-TEL-TAM <= 11
+                   MOVE 'S' TO WRK-TEL-VALIDO
+               ELSE
+                   DISPLAY "TELEFONE INVALIDO -- DIGITE SOMENTE"
+                       " NUMEROS, COM DDD (10 OU 11 DIGITOS)"
+                   DISPLAY "DIGITE O TELEFONE..."
+                   ACCEPT WRK-TELEFONE
+               END-IF
+           END-PERFORM.
+
+       0118-CLASSIFICA-TELEFONE SECTION.
+      *==  PADRAO BRASILEIRO DE NUMERACAO -- NUMERO LOCAL DE 9 DIGITOS
+      *==  (INICIADO POR "9") INDICA LINHA MOVEL, DE 8 DIGITOS INDICA
+      *==  LINHA FIXA; O DDD OCUPA SEMPRE AS 2 PRIMEIRAS POSICOES
+           IF WRK-TEL-TAM EQUAL 11
+               MOVE 'M' TO WRK-TIPO-LINHA
+           ELSE
+               MOVE 'L' TO WRK-TIPO-LINHA
+           END-IF.
+
+       0116-VALIDA-CPF SECTION.
+           MOVE 'N' TO WRK-CPF-VALIDO.
+           PERFORM UNTIL WRK-CPF-VALIDO EQUAL 'S'
+               IF FUNCTION TRIM(WRK-CPF) IS NUMERIC
+                   AND FUNCTION LENGTH(FUNCTION TRIM(WRK-CPF)) EQUAL 11
+                   MOVE WRK-CPF TO WRK-CPF-TAB
+                   PERFORM 0117-CALCULA-DIGITOS-CPF
+                   IF WRK-CPF-DV1 EQUAL WRK-CPF-DIG (10)
+                       AND WRK-CPF-DV2 EQUAL WRK-CPF-DIG (11)
+                       MOVE 'S' TO WRK-CPF-VALIDO
+                   ELSE
+                       DISPLAY "CPF INVALIDO -- DIGITO"
+                           " VERIFICADOR NAO CONFERE"
+                       DISPLAY "DIGITE O CPF..."
+                       ACCEPT WRK-CPF
+                   END-IF
+               ELSE
+                   DISPLAY "CPF INVALIDO -- DIGITE SOMENTE"
+                       " NUMEROS (11 DIGITOS)"
+                   DISPLAY "DIGITE O CPF..."
+                   ACCEPT WRK-CPF
+               END-IF
+           END-PERFORM.
+
+       0117-CALCULA-DIGITOS-CPF SECTION.
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 10 TO WRK-CPF-PESO.
+           PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+               UNTIL WRK-CPF-IDX > 9
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIG (WRK-CPF-IDX) * WRK-CPF-PESO)
+               SUBTRACT 1 FROM WRK-CPF-PESO
+           END-PERFORM.
+           DIVIDE WRK-CPF-SOMA BY 11
+               GIVING WRK-CPF-QTDE REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV1
+           ELSE
+               COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 11 TO WRK-CPF-PESO.
+           PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+               UNTIL WRK-CPF-IDX > 9
+               COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIG (WRK-CPF-IDX) * WRK-CPF-PESO)
+               SUBTRACT 1 FROM WRK-CPF-PESO
+           END-PERFORM.
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DV1 * 2).
+           DIVIDE WRK-CPF-SOMA BY 11
+               GIVING WRK-CPF-QTDE REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV2
+           ELSE
+               COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF.
+
+       0120-GERA-ID SECTION.
+           OPEN INPUT CONTROLE.
+           IF FS-CONTROLE EQUAL 35
+               MOVE ZEROS TO WRK-ULTIMO-ID
+           ELSE
+               READ CONTROLE
+                   AT END
+                       MOVE ZEROS TO WRK-ULTIMO-ID
+                   NOT AT END
+                       MOVE REG-CONTROLE TO WRK-ULTIMO-ID
+               END-READ
+               CLOSE CONTROLE
+           END-IF.
+           ADD 1 TO WRK-ULTIMO-ID GIVING WRK-ID.
+           OPEN OUTPUT CONTROLE.
+           MOVE WRK-ID TO REG-CONTROLE.
+           WRITE REG-CONTROLE.
+           CLOSE CONTROLE.
+           DISPLAY "ID GERADO...   " WRK-ID.
+
+       0150-VERIFICA-DUPLICIDADE SECTION.
+           MOVE 'N' TO WRK-ID-DUPLICADO.
+           MOVE 'N' TO WRK-CPF-DUPLICADO.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 35
+               READ CLIENTES
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   IF TRL-INDICADOR NOT EQUAL "TRLR"
+                       IF REG-ID EQUAL WRK-ID
+                           MOVE 'S' TO WRK-ID-DUPLICADO
+                       END-IF
+                       IF REG-CPF EQUAL WRK-CPF
+                           MOVE 'S' TO WRK-CPF-DUPLICADO
+                       END-IF
+                   END-IF
+                   READ CLIENTES
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF.
 
        0200-PROCESS SECTION.
-           MOVE WRK-ID TO REG-ID.
-           MOVE WRK-NOME TO REG-NOME.
-           MOVE WRK-TELEFONE TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
+           IF WRK-ID-DUPLICADO EQUAL 'S'
+               DISPLAY "ID JA CADASTRADO -- REGISTRO NAO GRAVADO"
+           ELSE
+               IF WRK-CPF-DUPLICADO EQUAL 'S'
+                   DISPLAY "CPF JA CADASTRADO -- REGISTRO NAO GRAVADO"
+               ELSE
+                   CALL "ARQ021"
+                   OPEN EXTEND CLIENTES
+                   PERFORM 0105-VERIFICA-ABERTURA
+                   MOVE 'S' TO WRK-ARQUIVO-ABERTO
+                   MOVE FUNCTION CURRENT-DATE TO WRK-DATA-CADASTRO
+                   MOVE WRK-ID TO REG-ID
+                   MOVE WRK-NOME TO REG-NOME
+                   MOVE WRK-TELEFONE TO REG-TELEFONE
+                   MOVE WRK-DATA-CADASTRO TO REG-DATA-CADASTRO
+                   MOVE 'A' TO REG-STATUS
+                   MOVE WRK-EMAIL TO REG-EMAIL
+                   MOVE WRK-ENDERECO TO REG-ENDERECO
+                   MOVE WRK-CPF TO REG-CPF
+                   MOVE WRK-TIPO-LINHA TO REG-TIPO-LINHA
+                   WRITE REG-CLIENTES
+                   PERFORM 0107-GRAVA-LOG-TRANSACAO
+                   ADD 1 TO WRK-ACUM-GRAVADOS
+                   PERFORM 0108-GRAVA-TRAILER
+               END-IF
+           END-IF.
+
+       0108-GRAVA-TRAILER SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           MOVE SPACES TO REG-TRAILER.
+           MOVE "TRLR" TO TRL-INDICADOR.
+           MOVE WRK-ACUM-GRAVADOS TO TRL-QTDE-REGISTROS.
+           MOVE WRK-DATA-HORA (1:8) TO TRL-DATA-EXECUCAO.
+           WRITE REG-TRAILER.
+
+       0107-GRAVA-LOG-TRANSACAO SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           OPEN EXTEND LOG-TRANSACOES.
+           IF FS-LOGTRANS EQUAL 35
+               OPEN OUTPUT LOG-TRANSACOES
+               CLOSE LOG-TRANSACOES
+               OPEN EXTEND LOG-TRANSACOES
+           END-IF.
+           MOVE SPACES TO REG-LOG-TRANSACAO.
+           STRING WRK-DATA-HORA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-PROGRAMA DELIMITED BY SIZE
+               " INCLUSAO ID=" DELIMITED BY SIZE
+               REG-ID DELIMITED BY SIZE
+               INTO REG-LOG-TRANSACAO.
+           WRITE REG-LOG-TRANSACAO.
+           CLOSE LOG-TRANSACOES.
+
+       0105-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 00
+                   CONTINUE
+               WHEN 05
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
+           END-IF.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
 
        0300-FINISH SECTION.
            DISPLAY "FIM DE PROGRAMA".
-           CLOSE CLIENTES.
+           IF WRK-ARQUIVO-ABERTO EQUAL 'S'
+               CLOSE CLIENTES
+           END-IF.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
            GOBACK.
