@@ -1,6 +1,6 @@
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ005002.
+       PROGRAM-ID. ARQ005002 IS INITIAL PROGRAM.
       *=================================================================
       *==  AUTOR: ***
       *==  CONSULTORIA: XPTO
@@ -12,17 +12,34 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
            SELECT CLIENTES ASSIGN TO
-               "\CLIENTES.txt"
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
        FD CLIENTES.
        01 REG-CLIENTES.
-           05 REG-ID     PIC 09(03).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY CLIREG.
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 WRK-ID PIC 9(04) VALUE ZEROS.
@@ -31,30 +48,110 @@
        77 WRK-ACUM-LIDOS PIC 9(04) VALUE ZEROS.
        77 WRK-ACUM-ACHADOS PIC 9(04) VALUE ZEROS.
 
-       77 FS-CLIENTES PIC 9(09).
+      *===========TOTALIZACAO POR DDD=========================
+       01 WRK-TAB-DDD.
+           05 WRK-DDD-ITEM OCCURS 30 TIMES INDEXED BY WRK-DDD-IDX.
+               10 WRK-DDD-CODIGO PIC X(02) VALUE SPACES.
+               10 WRK-DDD-QTDE   PIC 9(04) VALUE ZERO.
+       77 WRK-DDD-TOTAL PIC 9(02) VALUE ZERO.
+       77 WRK-DDD-ATUAL PIC X(02) VALUE SPACES.
+       77 WRK-DDD-ACHADO PIC X(01) VALUE 'N'.
+
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(09) VALUE "ARQ005002".
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        000-MAIN      SECTION.
            PERFORM 0100-INICIALIZE.
            PERFORM 0200-PROCESS.
            PERFORM 0300-FINISH.
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZE SECTION.
+      *==  PROGRAMA CHAMADO SOMENTE EM LOTE (VIA ARQ019), SEM OPERADOR
+      *==  NO TERMINAL -- WRK-ID PERMANECE ZERADO (NENHUMA BUSCA POR
+      *==  ID ESPECIFICO), SO AS TOTALIZACOES POR DDD SAO PRODUZIDAS
+           PERFORM 0102-DETERMINA-AMBIENTE.
            OPEN INPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
+           PERFORM 0105-VERIFICA-ABERTURA.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0105-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 00
+                   CONTINUE
+               WHEN 05
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
            END-IF.
-               DISPLAY "DIGITE O ID".
-               ACCEPT WRK-ID.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
 
        0200-PROCESS SECTION.
            READ CLIENTES.
            IF FS-CLIENTES EQUAL 0
                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
                    ADD 1 TO WRK-ACUM-LIDOS
+                   PERFORM 0210-ACUMULA-DDD
                 IF REG-ID EQUAL WRK-ID
      *             DISPLAY "ID...   " REG-ID
                    DISPLAY "NOME...   " REG-NOME
@@ -68,6 +165,23 @@
                DISPLAY "ARQUIVO VAZIO"
            END-IF.
 
+       0210-ACUMULA-DDD SECTION.
+           MOVE REG-TELEFONE (1:2) TO WRK-DDD-ATUAL.
+           MOVE 'N' TO WRK-DDD-ACHADO.
+           PERFORM VARYING WRK-DDD-IDX FROM 1 BY 1
+               UNTIL WRK-DDD-IDX > WRK-DDD-TOTAL
+                   OR WRK-DDD-ACHADO EQUAL 'S'
+               IF WRK-DDD-CODIGO (WRK-DDD-IDX) EQUAL WRK-DDD-ATUAL
+                   ADD 1 TO WRK-DDD-QTDE (WRK-DDD-IDX)
+                   MOVE 'S' TO WRK-DDD-ACHADO
+               END-IF
+           END-PERFORM.
+           IF WRK-DDD-ACHADO EQUAL 'N' AND WRK-DDD-TOTAL < 30
+               ADD 1 TO WRK-DDD-TOTAL
+               MOVE WRK-DDD-ATUAL TO WRK-DDD-CODIGO (WRK-DDD-TOTAL)
+               MOVE 1 TO WRK-DDD-QTDE (WRK-DDD-TOTAL)
+           END-IF.
+
        0300-FINISH SECTION.
            CLOSE CLIENTES.
            PERFORM 0310-STATISTIC
@@ -77,7 +191,16 @@
            DISPLAY "================================"
            DISPLAY "REGISTROS LIDOS..." WRK-ACUM-LIDOS.
            DISPLAY "REGISTROS LIDOS..." WRK-ACUM-ACHADOS.
+           DISPLAY "TOTAL DE CLIENTES POR DDD:".
+           PERFORM VARYING WRK-DDD-IDX FROM 1 BY 1
+               UNTIL WRK-DDD-IDX > WRK-DDD-TOTAL
+               DISPLAY "  DDD " WRK-DDD-CODIGO (WRK-DDD-IDX)
+                   "....: " WRK-DDD-QTDE (WRK-DDD-IDX)
+           END-PERFORM.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
            GOBACK.
