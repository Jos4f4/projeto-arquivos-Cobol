@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ006.
+       PROGRAM-ID. ARQ006 IS INITIAL PROGRAM.
       *=================================================================
       *==  AUTOR: ***
       *==  CONSULTORIA: XPTO
@@ -11,69 +11,345 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
            SELECT CLIENTES ASSIGN TO
-               "\CLIENTES.txt"
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+           SELECT RELATORIO ASSIGN TO
+               "RELATORIO-CLIENTES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+           SELECT CHECKPOINT ASSIGN TO
+               "CLIENTES-CKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
        FD CLIENTES.
        01 REG-CLIENTES.
-           05 REG-ID     PIC 09(03).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY CLIREG.
+
+       FD RELATORIO.
+       01 REG-RELATORIO PIC X(80).
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
+
+       FD CHECKPOINT.
+       01 REG-CKPT PIC 9(04).
 
        WORKING-STORAGE SECTION.
        01 WRK-CLIENTES.
-           05 WRK-ID     PIC 09(03).
+           05 WRK-ID     PIC 09(04).
            05 WRK-NOME     PIC X(20).
            05 WRK-TELEFONE     PIC X(11).
 
       *================ACUMULADORES===================================
        77 WRK-ACUM-LIDOS PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-IMPRESSOS PIC 9(06) VALUE ZEROS.
+
+      *===========SELECAO DE FAIXA DE ID PARA LISTAGEM=========
+       77 WRK-ID-INI PIC X(04) VALUE SPACES.
+       77 WRK-ID-FIM PIC X(04) VALUE SPACES.
+       77 WRK-ID-INICIAL PIC 09(04) VALUE ZEROS.
+       77 WRK-ID-FINAL PIC 09(04) VALUE 9999.
+
+      *===========TOTALIZACAO POR DDD=========================
+       01 WRK-TAB-DDD.
+           05 WRK-DDD-ITEM OCCURS 30 TIMES INDEXED BY WRK-DDD-IDX.
+               10 WRK-DDD-CODIGO PIC X(02) VALUE SPACES.
+               10 WRK-DDD-QTDE   PIC 9(04) VALUE ZERO.
+       77 WRK-DDD-TOTAL PIC 9(02) VALUE ZERO.
+       77 WRK-DDD-ATUAL PIC X(02) VALUE SPACES.
+       77 WRK-DDD-ACHADO PIC X(01) VALUE 'N'.
 
        77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-RELATORIO PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-CKPT PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ006".
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+      *===========CONTROLE DE CHECKPOINT/RESTART==============
+       77 WRK-CKPT-ID PIC 9(04) VALUE ZEROS.
+       77 WRK-CKPT-ACHADO PIC X(01) VALUE 'N'.
+       77 WRK-CKPT-INTERVALO PIC 9(04) VALUE 50.
+       77 WRK-CKPT-QTDE PIC 9(06) VALUE ZEROS.
+       77 WRK-CKPT-RESTO PIC 9(04) VALUE ZEROS.
+
+      *===========CONTROLE DE PAGINACAO DO RELATORIO=========
+       77 WRK-DATA-EXEC PIC X(08) VALUE SPACES.
+       77 WRK-DATA-EDITADA PIC X(10).
+       77 WRK-PAGINA PIC 9(04) VALUE ZERO.
+       77 WRK-LINHAS-PAGINA PIC 9(02) VALUE ZERO.
+       77 WRK-MAX-LINHAS PIC 9(02) VALUE 20.
 
        PROCEDURE DIVISION.
        000-MAIN      SECTION.
            PERFORM 0100-INICIALIZE.
            PERFORM 0200-PROCESS.
            PERFORM 0300-FINISH.
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
            OPEN INPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
-           ELSE
-               DISPLAY "ARQUIVO OK".
+           PERFORM 0105-VERIFICA-ABERTURA.
+           PERFORM 0103-SELECIONA-FAIXA.
+           PERFORM 0107-LE-CHECKPOINT.
+           OPEN OUTPUT RELATORIO.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-EXEC.
+           PERFORM 0150-IMPRIME-CABECALHO.
+
+       0103-SELECIONA-FAIXA SECTION.
+           DISPLAY "ID INICIAL (ENTER = DESDE O PRIMEIRO)...".
+           ACCEPT WRK-ID-INI.
+           IF WRK-ID-INI NOT EQUAL SPACES
+               MOVE WRK-ID-INI TO WRK-ID-INICIAL
+           END-IF.
+           DISPLAY "ID FINAL (ENTER = ATE O ULTIMO)...".
+           ACCEPT WRK-ID-FIM.
+           IF WRK-ID-FIM NOT EQUAL SPACES
+               MOVE WRK-ID-FIM TO WRK-ID-FINAL
+           END-IF.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0107-LE-CHECKPOINT SECTION.
+           MOVE 'N' TO WRK-CKPT-ACHADO.
+           OPEN INPUT CHECKPOINT.
+           IF FS-CKPT EQUAL 00
+               READ CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-CKPT TO WRK-CKPT-ID
+                       MOVE 'S' TO WRK-CKPT-ACHADO
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+           IF WRK-CKPT-ACHADO EQUAL 'S'
+               DISPLAY "RETOMANDO A PARTIR DO ID " WRK-CKPT-ID
+               MOVE WRK-CKPT-ID TO REG-ID
+               START CLIENTES KEY IS GREATER THAN REG-ID
+                   INVALID KEY
+                       DISPLAY "NENHUM REGISTRO APOS O CHECKPOINT"
+               END-START
+           END-IF.
+
+       0105-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 00
+                   DISPLAY "ARQUIVO OK"
+               WHEN 05
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
+           END-IF.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
+
+       0150-IMPRIME-CABECALHO SECTION.
+           ADD 1 TO WRK-PAGINA.
+           MOVE ZERO TO WRK-LINHAS-PAGINA.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE "RELATORIO DE CLIENTES" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE WRK-DATA-EXEC (7:2) TO WRK-DATA-EDITADA (1:2).
+           MOVE "/" TO WRK-DATA-EDITADA (3:1).
+           MOVE WRK-DATA-EXEC (5:2) TO WRK-DATA-EDITADA (4:2).
+           MOVE "/" TO WRK-DATA-EDITADA (6:1).
+           MOVE WRK-DATA-EXEC (1:4) TO WRK-DATA-EDITADA (7:4).
+           STRING "DATA: " DELIMITED BY SIZE
+               WRK-DATA-EDITADA DELIMITED BY SIZE
+               "          PAGINA: " DELIMITED BY SIZE
+               WRK-PAGINA DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE "ID      NOME                 TELEFONE" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE ALL "-" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
 
        0200-PROCESS SECTION.
            READ CLIENTES.
            IF FS-CLIENTES EQUAL 0
                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
                    ADD 1 TO WRK-ACUM-LIDOS
-     *             DISPLAY "ID...   " WRK-ID
-                   DISPLAY "NOME...   " WRK-NOME
-                   DISPLAY "TELEFONE...   " WRK-TELEFONE
-                   DISPLAY "==============================="
+                   IF REG-ID GREATER OR EQUAL WRK-ID-INICIAL
+                       AND REG-ID LESS OR EQUAL WRK-ID-FINAL
+                       MOVE REG-ID TO WRK-ID
+                       MOVE REG-NOME TO WRK-NOME
+                       MOVE REG-TELEFONE TO WRK-TELEFONE
+                       PERFORM 0220-IMPRIME-DETALHE
+                       PERFORM 0225-ACUMULA-DDD
+                       ADD 1 TO WRK-TOTAL-IMPRESSOS
+                   END-IF
+                   DIVIDE WRK-ACUM-LIDOS BY WRK-CKPT-INTERVALO
+                       GIVING WRK-CKPT-QTDE REMAINDER WRK-CKPT-RESTO
+                   IF WRK-CKPT-RESTO EQUAL 0
+                       PERFORM 0230-GRAVA-CHECKPOINT
+                   END-IF
                    READ CLIENTES
                 END-PERFORM
            ELSE
                DISPLAY "ARQUIVO VAZIO"
            END-IF.
 
+       0230-GRAVA-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE REG-ID TO REG-CKPT.
+           WRITE REG-CKPT.
+           CLOSE CHECKPOINT.
+
+       0220-IMPRIME-DETALHE SECTION.
+           IF WRK-LINHAS-PAGINA GREATER OR EQUAL WRK-MAX-LINHAS
+               PERFORM 0150-IMPRIME-CABECALHO
+           END-IF.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING WRK-ID DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WRK-NOME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-TELEFONE DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           ADD 1 TO WRK-LINHAS-PAGINA.
+
+       0225-ACUMULA-DDD SECTION.
+           MOVE WRK-TELEFONE (1:2) TO WRK-DDD-ATUAL.
+           MOVE 'N' TO WRK-DDD-ACHADO.
+           PERFORM VARYING WRK-DDD-IDX FROM 1 BY 1
+               UNTIL WRK-DDD-IDX > WRK-DDD-TOTAL
+                   OR WRK-DDD-ACHADO EQUAL 'S'
+               IF WRK-DDD-CODIGO (WRK-DDD-IDX) EQUAL WRK-DDD-ATUAL
+                   ADD 1 TO WRK-DDD-QTDE (WRK-DDD-IDX)
+                   MOVE 'S' TO WRK-DDD-ACHADO
+               END-IF
+           END-PERFORM.
+           IF WRK-DDD-ACHADO EQUAL 'N' AND WRK-DDD-TOTAL < 30
+               ADD 1 TO WRK-DDD-TOTAL
+               MOVE WRK-DDD-ATUAL TO WRK-DDD-CODIGO (WRK-DDD-TOTAL)
+               MOVE 1 TO WRK-DDD-QTDE (WRK-DDD-TOTAL)
+           END-IF.
+
        0300-FINISH SECTION.
            CLOSE CLIENTES.
-           PERFORM 0310-STATISTIC
+           PERFORM 0310-STATISTIC.
+           PERFORM 0320-IMPRIME-RODAPE.
+           CLOSE RELATORIO.
+           PERFORM 0330-LIMPA-CHECKPOINT.
            DISPLAY "FIM DE PROGRAMA".
 
+       0330-LIMPA-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
        0310-STATISTIC   SECTION.
            DISPLAY "================================"
            DISPLAY "REGISTROS LIDOS..." WRK-ACUM-LIDOS.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
+       0320-IMPRIME-RODAPE SECTION.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           STRING "TOTAL DE REGISTROS: " DELIMITED BY SIZE
+               WRK-TOTAL-IMPRESSOS DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE "TOTAL DE CLIENTES POR DDD:" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           PERFORM VARYING WRK-DDD-IDX FROM 1 BY 1
+               UNTIL WRK-DDD-IDX > WRK-DDD-TOTAL
+               MOVE SPACES TO REG-RELATORIO
+               STRING "  DDD " DELIMITED BY SIZE
+                   WRK-DDD-CODIGO (WRK-DDD-IDX) DELIMITED BY SIZE
+                   "....: " DELIMITED BY SIZE
+                   WRK-DDD-QTDE (WRK-DDD-IDX) DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-PERFORM.
+
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
            GOBACK.
