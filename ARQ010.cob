@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ010 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: INATIVACAO DE REGISTRO DO ARQUIVO CLIENTES.TXT
+      *==            (NAO EXCLUI O REGISTRO, APENAS MARCA REG-STATUS
+      *==            COMO 'I')
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "\CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-ID PIC 9(04) VALUE ZEROS.
+       77 WRK-CONFIRMA PIC X(01) VALUE SPACES.
+
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           CALL "ARQ021".
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+               DISPLAY "DIGITE O ID".
+               ACCEPT WRK-ID.
+
+       0200-PROCESS SECTION.
+           MOVE WRK-ID TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "ID NAO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0210-CONFIRMA-INATIVACAO
+           END-READ.
+
+       0210-CONFIRMA-INATIVACAO SECTION.
+           IF REG-STATUS EQUAL 'I'
+               DISPLAY "CLIENTE JA ESTA INATIVO"
+           ELSE
+               DISPLAY "NOME...   " REG-NOME
+               DISPLAY "TELEFONE...   " REG-TELEFONE
+               DISPLAY "CONFIRMA INATIVACAO (S/N)..."
+               ACCEPT WRK-CONFIRMA
+               IF WRK-CONFIRMA EQUAL "S" OR WRK-CONFIRMA EQUAL "s"
+                   MOVE 'I' TO REG-STATUS
+                   REWRITE REG-CLIENTES
+                       INVALID KEY
+                           DISPLAY "ERRO AO INATIVAR REGISTRO"
+                       NOT INVALID KEY
+                           DISPLAY "CLIENTE INATIVADO COM SUCESSO"
+                   END-REWRITE
+               ELSE
+                   DISPLAY "INATIVACAO CANCELADA"
+               END-IF
+           END-IF.
+
+       0300-FINISH SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
