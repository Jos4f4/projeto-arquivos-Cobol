@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ018 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2026
+      *==  OBJETIVO: EXPORTACAO DE FEED DE MARKETING (NOME, TELEFONE
+      *==            E EMAIL) PARA CLIENTES ATIVOS
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
+           SELECT CLIENTES ASSIGN TO
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT ARQUIVO-MARKETING ASSIGN TO
+               "CLIENTES-MARKETING.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MARKETING.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       FD ARQUIVO-MARKETING.
+       01 REG-MARKETING PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-MARKETING PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-EXPORTADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN OUTPUT ARQUIVO-MARKETING.
+           MOVE "NOME,TELEFONE,EMAIL" TO REG-MARKETING.
+           WRITE REG-MARKETING.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0200-PROCESS SECTION.
+           READ CLIENTES.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-ACUM-LIDOS
+               IF REG-STATUS EQUAL 'A'
+                   PERFORM 0210-GRAVA-LINHA-MARKETING
+               END-IF
+               READ CLIENTES
+           END-PERFORM.
+
+       0210-GRAVA-LINHA-MARKETING SECTION.
+           MOVE SPACES TO REG-MARKETING.
+           STRING FUNCTION TRIM(REG-NOME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(REG-TELEFONE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(REG-EMAIL) DELIMITED BY SIZE
+               INTO REG-MARKETING.
+           WRITE REG-MARKETING.
+           ADD 1 TO WRK-ACUM-EXPORTADOS.
+
+       0300-FINISH SECTION.
+           CLOSE CLIENTES.
+           CLOSE ARQUIVO-MARKETING.
+           DISPLAY "================================".
+           DISPLAY "REGISTROS LIDOS........: " WRK-ACUM-LIDOS.
+           DISPLAY "REGISTROS EXPORTADOS...: " WRK-ACUM-EXPORTADOS.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
