@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ019 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2026
+      *==  OBJETIVO: DRIVER DE BATCH NOTURNO -- EXECUTA EM SEQUENCIA A
+      *==            LISTAGEM (ARQ006) E AS ESTATISTICAS (ARQ005002) E
+      *==            GRAVA UM RELATORIO CONSOLIDADO DA EXECUCAO
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
+           SELECT CLIENTES ASSIGN TO
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT RELATORIO-CONSOLIDADO ASSIGN TO
+               "RELATORIO-CONSOLIDADO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONSOLIDADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       FD RELATORIO-CONSOLIDADO.
+       01 REG-CONSOLIDADO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-CONSOLIDADO PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ019".
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+      *===========CONTROLE DA EXECUCAO CONSOLIDADA=============
+       77 WRK-DATA-HORA PIC X(14) VALUE SPACES.
+       77 WRK-DATA-EDITADA PIC X(10) VALUE SPACES.
+       77 WRK-HORA-EDITADA PIC X(08) VALUE SPACES.
+       77 WRK-TOTAL-REGISTROS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           OPEN OUTPUT RELATORIO-CONSOLIDADO.
+           IF FS-CONSOLIDADO NOT EQUAL 00
+               MOVE "RELATORIO CONSOLIDADO NAO FOI ABERTO"
+                   TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0200-PROCESS SECTION.
+           DISPLAY "INICIANDO LISTAGEM DE CLIENTES (ARQ006)...".
+           CALL "ARQ006".
+           DISPLAY "INICIANDO ESTATISTICAS POR ID/DDD (ARQ005002)...".
+           CALL "ARQ005002".
+           PERFORM 0210-CONTA-REGISTROS.
+           PERFORM 0220-GRAVA-RELATORIO-CONSOLIDADO.
+
+       0210-CONTA-REGISTROS SECTION.
+           MOVE ZEROS TO WRK-TOTAL-REGISTROS.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 00
+               READ CLIENTES
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   ADD 1 TO WRK-TOTAL-REGISTROS
+                   READ CLIENTES
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF.
+
+       0220-GRAVA-RELATORIO-CONSOLIDADO SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           MOVE WRK-DATA-HORA (7:2) TO WRK-DATA-EDITADA (1:2).
+           MOVE "/" TO WRK-DATA-EDITADA (3:1).
+           MOVE WRK-DATA-HORA (5:2) TO WRK-DATA-EDITADA (4:2).
+           MOVE "/" TO WRK-DATA-EDITADA (6:1).
+           MOVE WRK-DATA-HORA (1:4) TO WRK-DATA-EDITADA (7:4).
+           MOVE WRK-DATA-HORA (9:2) TO WRK-HORA-EDITADA (1:2).
+           MOVE ":" TO WRK-HORA-EDITADA (3:1).
+           MOVE WRK-DATA-HORA (11:2) TO WRK-HORA-EDITADA (4:2).
+           MOVE ":" TO WRK-HORA-EDITADA (6:1).
+           MOVE WRK-DATA-HORA (13:2) TO WRK-HORA-EDITADA (7:2).
+           MOVE SPACES TO REG-CONSOLIDADO.
+           MOVE "RELATORIO CONSOLIDADO -- BATCH NOTURNO"
+               TO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+           MOVE ALL "-" TO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+           MOVE SPACES TO REG-CONSOLIDADO.
+           STRING "DATA: " DELIMITED BY SIZE
+               WRK-DATA-EDITADA DELIMITED BY SIZE
+               "     HORA: " DELIMITED BY SIZE
+               WRK-HORA-EDITADA DELIMITED BY SIZE
+               INTO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+           MOVE SPACES TO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+           MOVE "ETAPA 1 -- LISTAGEM (ARQ006)..........: CONCLUIDA"
+               TO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+           MOVE "ETAPA 2 -- ESTATISTICAS (ARQ005002)...: CONCLUIDA"
+               TO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+           MOVE SPACES TO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+           MOVE SPACES TO REG-CONSOLIDADO.
+           STRING "TOTAL DE REGISTROS NO MASTER.....: "
+               DELIMITED BY SIZE
+               WRK-TOTAL-REGISTROS DELIMITED BY SIZE
+               INTO REG-CONSOLIDADO.
+           WRITE REG-CONSOLIDADO.
+
+       0300-FINISH SECTION.
+           CLOSE RELATORIO-CONSOLIDADO.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
