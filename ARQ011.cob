@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ011 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: PROCURA DE CLIENTES POR PARTE DO NOME (CORINGA)
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "\CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+      *===========CRITERIO DE PESQUISA=========================
+       77 WRK-NOME-BUSCA PIC X(20) VALUE SPACES.
+       77 WRK-TAMANHO PIC 9(02) VALUE ZERO.
+       77 WRK-POS PIC 9(02) VALUE ZERO.
+       77 WRK-ENCONTROU PIC X(01) VALUE 'N'.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-ENCONTRADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           DISPLAY "DIGITE PARTE DO NOME PROCURADO...".
+           ACCEPT WRK-NOME-BUSCA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WRK-NOME-BUSCA))
+               TO WRK-TAMANHO.
+
+       0200-PROCESS SECTION.
+           IF WRK-TAMANHO EQUAL ZERO
+               DISPLAY "CRITERIO DE PESQUISA EM BRANCO"
+           ELSE
+               READ CLIENTES
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   ADD 1 TO WRK-ACUM-LIDOS
+                   PERFORM 0210-VERIFICA-NOME
+                   IF WRK-ENCONTROU EQUAL 'S'
+                       ADD 1 TO WRK-ACUM-ENCONTRADOS
+                       DISPLAY "ID...   " REG-ID
+                       DISPLAY "NOME...   " REG-NOME
+                       DISPLAY "TELEFONE...   " REG-TELEFONE
+                       DISPLAY "==============================="
+                   END-IF
+                   READ CLIENTES
+               END-PERFORM
+           END-IF.
+
+       0210-VERIFICA-NOME SECTION.
+           MOVE 'N' TO WRK-ENCONTROU.
+           PERFORM VARYING WRK-POS FROM 1 BY 1
+               UNTIL WRK-POS > (21 - WRK-TAMANHO)
+                   OR WRK-ENCONTROU EQUAL 'S'
+               IF REG-NOME (WRK-POS:WRK-TAMANHO) EQUAL
+                   WRK-NOME-BUSCA (1:WRK-TAMANHO)
+                   MOVE 'S' TO WRK-ENCONTROU
+               END-IF
+           END-PERFORM.
+
+       0300-FINISH SECTION.
+           CLOSE CLIENTES.
+           DISPLAY "================================".
+           DISPLAY "REGISTROS LIDOS......: " WRK-ACUM-LIDOS.
+           DISPLAY "REGISTROS ENCONTRADOS: " WRK-ACUM-ENCONTRADOS.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
