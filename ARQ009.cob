@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ009 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: EXCLUSAO DE REGISTRO DO ARQUIVO CLIENTES.TXT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
+           SELECT CLIENTES ASSIGN TO
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT LOG-TRANSACOES ASSIGN TO
+               "CLIENTES-LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOGTRANS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       FD LOG-TRANSACOES.
+       01 REG-LOG-TRANSACAO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-ID PIC 9(04) VALUE ZEROS.
+       77 WRK-CONFIRMA PIC X(01) VALUE SPACES.
+
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-LOGTRANS PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ009".
+       77 WRK-DATA-HORA PIC X(14) VALUE SPACES.
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           CALL "ARQ021".
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+               DISPLAY "DIGITE O ID".
+               ACCEPT WRK-ID.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0200-PROCESS SECTION.
+           MOVE WRK-ID TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "ID NAO ENCONTRADO"
+               NOT INVALID KEY
+                   PERFORM 0210-CONFIRMA-EXCLUSAO
+           END-READ.
+
+       0210-CONFIRMA-EXCLUSAO SECTION.
+           DISPLAY "NOME...   " REG-NOME.
+           DISPLAY "TELEFONE...   " REG-TELEFONE.
+           DISPLAY "CONFIRMA EXCLUSAO (S/N)...".
+           ACCEPT WRK-CONFIRMA.
+           IF WRK-CONFIRMA EQUAL "S" OR WRK-CONFIRMA EQUAL "s"
+               DELETE CLIENTES
+                   INVALID KEY
+                       DISPLAY "ERRO AO EXCLUIR REGISTRO"
+                   NOT INVALID KEY
+                       DISPLAY "REGISTRO EXCLUIDO COM SUCESSO"
+                       PERFORM 0220-GRAVA-LOG-TRANSACAO
+               END-DELETE
+           ELSE
+               DISPLAY "EXCLUSAO CANCELADA"
+           END-IF.
+
+       0220-GRAVA-LOG-TRANSACAO SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           OPEN EXTEND LOG-TRANSACOES.
+           IF FS-LOGTRANS EQUAL 35
+               OPEN OUTPUT LOG-TRANSACOES
+               CLOSE LOG-TRANSACOES
+               OPEN EXTEND LOG-TRANSACOES
+           END-IF.
+           MOVE SPACES TO REG-LOG-TRANSACAO.
+           STRING WRK-DATA-HORA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-PROGRAMA DELIMITED BY SIZE
+               " EXCLUSAO ID=" DELIMITED BY SIZE
+               REG-ID DELIMITED BY SIZE
+               INTO REG-LOG-TRANSACAO.
+           WRITE REG-LOG-TRANSACAO.
+           CLOSE LOG-TRANSACOES.
+
+       0300-FINISH SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
