@@ -11,21 +11,59 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
            SELECT CLIENTES ASSIGN TO
-               "\CLIENTES2.txt"
+               DYNAMIC WRK-CAMINHO-CLIENTES
                FILE STATUS IS FS-CLIENTES.
 
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+           SELECT LOG-TRANSACOES ASSIGN TO
+               "CLIENTES-LOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOGTRANS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
        FD CLIENTES.
        01 REG-CLIENTES.
-           05 REG-ID     PIC 09(03).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY CLIREG.
+
+       01 REG-TRAILER REDEFINES REG-CLIENTES.
+           05 TRL-INDICADOR PIC X(04).
+           05 TRL-QTDE-REGISTROS PIC 9(06).
+           05 TRL-DATA-EXECUCAO PIC X(08).
+           05 FILLER PIC X(109).
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
+
+       FD LOG-TRANSACOES.
+       01 REG-LOG-TRANSACAO PIC X(80).
 
        WORKING-STORAGE SECTION.
-       77 FS-CLIENTES PIC 9(09).
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-LOGTRANS PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ004".
+       77 WRK-DATA-HORA PIC X(14) VALUE SPACES.
+       77 WRK-ACUM-GRAVADOS PIC 9(06) VALUE ZEROS.
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
        000-MAIN      SECTION.
@@ -35,32 +73,126 @@
            STOP RUN.
 
        0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           CALL "ARQ021".
            OPEN OUTPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
-           ELSE
-               DISPLAY "ARQUIVO OK".
+           PERFORM 0105-VERIFICA-ABERTURA.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES2-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES2-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES2.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0105-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 00
+                   DISPLAY "ARQUIVO OK"
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
+           END-IF.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
 
        0200-PROCESS SECTION.
            MOVE '0001' TO REG-ID.
            MOVE 'PAULA              ' TO REG-NOME.
            MOVE '92999999999'         TO REG-TELEFONE.
            WRITE REG-CLIENTES.
+           PERFORM 0107-GRAVA-LOG-TRANSACAO.
+           ADD 1 TO WRK-ACUM-GRAVADOS.
            MOVE '0001' TO REG-ID.
            MOVE 'PAULA              ' TO REG-NOME.
            MOVE '92999999999'         TO REG-TELEFONE.
            WRITE REG-CLIENTES.
+           PERFORM 0107-GRAVA-LOG-TRANSACAO.
+           ADD 1 TO WRK-ACUM-GRAVADOS.
            MOVE '0001' TO REG-ID.
            MOVE 'PAULA              ' TO REG-NOME.
            MOVE '92999999999'         TO REG-TELEFONE.
            WRITE REG-CLIENTES.
+           PERFORM 0107-GRAVA-LOG-TRANSACAO.
+           ADD 1 TO WRK-ACUM-GRAVADOS.
+           PERFORM 0108-GRAVA-TRAILER.
+
+       0108-GRAVA-TRAILER SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           MOVE SPACES TO REG-TRAILER.
+           MOVE "TRLR" TO TRL-INDICADOR.
+           MOVE WRK-ACUM-GRAVADOS TO TRL-QTDE-REGISTROS.
+           MOVE WRK-DATA-HORA (1:8) TO TRL-DATA-EXECUCAO.
+           WRITE REG-TRAILER.
 
+       0107-GRAVA-LOG-TRANSACAO SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA.
+           OPEN EXTEND LOG-TRANSACOES.
+           IF FS-LOGTRANS EQUAL 35
+               OPEN OUTPUT LOG-TRANSACOES
+               CLOSE LOG-TRANSACOES
+               OPEN EXTEND LOG-TRANSACOES
+           END-IF.
+           MOVE SPACES TO REG-LOG-TRANSACAO.
+           STRING WRK-DATA-HORA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-PROGRAMA DELIMITED BY SIZE
+               " INCLUSAO ID=" DELIMITED BY SIZE
+               REG-ID DELIMITED BY SIZE
+               INTO REG-LOG-TRANSACAO.
+           WRITE REG-LOG-TRANSACAO.
+           CLOSE LOG-TRANSACOES.
 
        0300-FINISH SECTION.
            DISPLAY "FIM DE PROGRAMA".
            CLOSE CLIENTES.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
            GOBACK.
