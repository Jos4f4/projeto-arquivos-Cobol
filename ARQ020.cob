@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ020 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2026
+      *==  OBJETIVO: RELATORIO DE TELEFONES DUPLICADOS -- ORDENA O
+      *==            ARQUIVO CLIENTES POR TELEFONE, VIA SORT, E LISTA
+      *==            TODO TELEFONE COMPARTILHADO POR MAIS DE UM ID
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
+           SELECT CLIENTES ASSIGN TO
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT SORT-WORK ASSIGN TO
+               "SORTWORK.TMP".
+
+           SELECT RELATORIO ASSIGN TO
+               "RELATORIO-TELEFONES-DUPLICADOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       SD SORT-WORK.
+       01 SD-CLIENTES.
+           COPY CLIREG.
+
+       FD RELATORIO.
+       01 REG-RELATORIO PIC X(80).
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-RELATORIO PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ020".
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-DUPLICADOS PIC 9(04) VALUE ZEROS.
+       77 WRK-FIM-SORT PIC X(01) VALUE 'N'.
+
+      *===========ACUMULACAO DO GRUPO DE TELEFONE REPETIDO=====
+       77 WRK-TEL-ANTERIOR PIC X(11) VALUE SPACES.
+       01 WRK-TAB-GRUPO.
+           05 WRK-GRUPO-ID OCCURS 50 TIMES PIC 09(04).
+       77 WRK-GRUPO-QTDE PIC 9(02) VALUE ZEROS.
+       77 WRK-GRUPO-IDX PIC 9(02) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           OPEN OUTPUT RELATORIO.
+           MOVE "RELATORIO DE TELEFONES DUPLICADOS" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE ALL "-" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0200-PROCESS SECTION.
+           SORT SORT-WORK
+               ASCENDING KEY REG-TELEFONE OF SD-CLIENTES
+               INPUT PROCEDURE 0210-RELEASE-CLIENTES
+               OUTPUT PROCEDURE 0220-VERIFICA-DUPLICADOS.
+
+       0210-RELEASE-CLIENTES SECTION.
+           OPEN INPUT CLIENTES.
+           PERFORM 0215-VERIFICA-ABERTURA.
+           READ CLIENTES.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-ACUM-LIDOS
+               MOVE REG-CLIENTES TO SD-CLIENTES
+               RELEASE SD-CLIENTES
+               READ CLIENTES
+           END-PERFORM.
+           CLOSE CLIENTES.
+
+       0215-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 00
+                   CONTINUE
+               WHEN 05
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0220-VERIFICA-DUPLICADOS SECTION.
+           MOVE SPACES TO WRK-TEL-ANTERIOR.
+           MOVE ZEROS TO WRK-GRUPO-QTDE.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'S' TO WRK-FIM-SORT
+           END-RETURN.
+           PERFORM UNTIL WRK-FIM-SORT EQUAL 'S'
+               PERFORM 0235-PROCESSA-REGISTRO
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'S' TO WRK-FIM-SORT
+               END-RETURN
+           END-PERFORM.
+           PERFORM 0230-FINALIZA-GRUPO.
+
+       0235-PROCESSA-REGISTRO SECTION.
+           IF REG-TELEFONE OF SD-CLIENTES NOT EQUAL WRK-TEL-ANTERIOR
+               PERFORM 0230-FINALIZA-GRUPO
+               MOVE REG-TELEFONE OF SD-CLIENTES TO WRK-TEL-ANTERIOR
+               MOVE ZEROS TO WRK-GRUPO-QTDE
+           END-IF.
+           IF WRK-GRUPO-QTDE < 50
+               ADD 1 TO WRK-GRUPO-QTDE
+               MOVE REG-ID OF SD-CLIENTES
+                   TO WRK-GRUPO-ID (WRK-GRUPO-QTDE)
+           END-IF.
+
+       0230-FINALIZA-GRUPO SECTION.
+           IF WRK-GRUPO-QTDE > 1
+               ADD 1 TO WRK-TOTAL-DUPLICADOS
+               MOVE SPACES TO REG-RELATORIO
+               STRING "TELEFONE " DELIMITED BY SIZE
+                   WRK-TEL-ANTERIOR DELIMITED BY SIZE
+                   " -- " DELIMITED BY SIZE
+                   WRK-GRUPO-QTDE DELIMITED BY SIZE
+                   " CLIENTES:" DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+               PERFORM VARYING WRK-GRUPO-IDX FROM 1 BY 1
+                   UNTIL WRK-GRUPO-IDX > WRK-GRUPO-QTDE
+                   MOVE SPACES TO REG-RELATORIO
+                   STRING "   ID: " DELIMITED BY SIZE
+                       WRK-GRUPO-ID (WRK-GRUPO-IDX) DELIMITED BY SIZE
+                       INTO REG-RELATORIO
+                   WRITE REG-RELATORIO
+               END-PERFORM
+           END-IF.
+
+       0300-FINISH SECTION.
+           MOVE SPACES TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           STRING "REGISTROS LIDOS............: " DELIMITED BY SIZE
+               WRK-ACUM-LIDOS DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING "TELEFONES DUPLICADOS.......: " DELIMITED BY SIZE
+               WRK-TOTAL-DUPLICADOS DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           CLOSE RELATORIO.
+           DISPLAY "FIM DE PROGRAMA".
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
+           END-IF.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
+
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
+           GOBACK.
