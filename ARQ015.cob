@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ015.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: RECONCILIACAO ENTRE CLIENTES.TXT E CLIENTES2.TXT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO
+               "\CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT CLIENTES2 ASSIGN TO
+               "\CLIENTES2.txt"
+               FILE STATUS IS FS-CLIENTES2.
+
+           SELECT RELATORIO ASSIGN TO
+               "RELATORIO-RECONCILIACAO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       FD CLIENTES2.
+       01 REG-CLIENTES2.
+           COPY CLIREG.
+
+       01 REG-TRAILER2 REDEFINES REG-CLIENTES2.
+           05 TRL-INDICADOR PIC X(04).
+           05 TRL-QTDE-REGISTROS PIC 9(06).
+           05 TRL-DATA-EXECUCAO PIC X(08).
+           05 FILLER PIC X(109).
+
+       FD RELATORIO.
+       01 REG-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-CLIENTES2 PIC 9(02) VALUE ZEROS.
+       77 FS-RELATORIO PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-NOVOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-CONFLITOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-OK PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           STOP RUN.
+
+       0100-INICIALIZE SECTION.
+           CALL "ARQ021".
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "CLIENTES.TXT NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN INPUT CLIENTES2.
+           IF FS-CLIENTES2 EQUAL 35
+               MOVE "CLIENTES2.TXT NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN OUTPUT RELATORIO.
+           MOVE "RELATORIO DE RECONCILIACAO DE CLIENTES" TO
+               REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE ALL "-" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+       0200-PROCESS SECTION.
+           READ CLIENTES2.
+           PERFORM UNTIL FS-CLIENTES2 NOT EQUAL 00
+               IF TRL-INDICADOR NOT EQUAL "TRLR"
+                   PERFORM 0210-RECONCILIA-REGISTRO
+               END-IF
+               READ CLIENTES2
+           END-PERFORM.
+
+       0210-RECONCILIA-REGISTRO SECTION.
+           MOVE REG-CLIENTES2 TO REG-CLIENTES.
+           READ CLIENTES
+               INVALID KEY
+                   PERFORM 0220-INCLUI-NO-MASTER
+               NOT INVALID KEY
+                   PERFORM 0230-COMPARA-REGISTRO
+           END-READ.
+
+       0220-INCLUI-NO-MASTER SECTION.
+           MOVE REG-CLIENTES2 TO REG-CLIENTES.
+           WRITE REG-CLIENTES
+               INVALID KEY
+                   DISPLAY "ERRO AO INCLUIR ID "
+                       REG-ID OF REG-CLIENTES2 " NO MASTER"
+               NOT INVALID KEY
+                   ADD 1 TO WRK-ACUM-NOVOS
+                   STRING "NOVO NO MASTER.... ID=" DELIMITED BY SIZE
+                       REG-ID OF REG-CLIENTES2 DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       REG-NOME OF REG-CLIENTES2 DELIMITED BY SIZE
+                       INTO REG-RELATORIO
+                   WRITE REG-RELATORIO
+           END-WRITE.
+
+       0230-COMPARA-REGISTRO SECTION.
+           IF REG-NOME OF REG-CLIENTES EQUAL REG-NOME OF REG-CLIENTES2
+               AND REG-TELEFONE OF REG-CLIENTES EQUAL
+                   REG-TELEFONE OF REG-CLIENTES2
+               ADD 1 TO WRK-ACUM-OK
+           ELSE
+               ADD 1 TO WRK-ACUM-CONFLITOS
+               STRING "CONFLITO......... ID=" DELIMITED BY SIZE
+                   REG-ID OF REG-CLIENTES2 DELIMITED BY SIZE
+                   "  MASTER=" DELIMITED BY SIZE
+                   REG-NOME OF REG-CLIENTES DELIMITED BY SIZE
+                   "  CLIENTES2=" DELIMITED BY SIZE
+                   REG-NOME OF REG-CLIENTES2 DELIMITED BY SIZE
+                   INTO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-IF.
+
+       0300-FINISH SECTION.
+           PERFORM 0320-IMPRIME-RODAPE.
+           CLOSE CLIENTES.
+           CLOSE CLIENTES2.
+           CLOSE RELATORIO.
+           DISPLAY "FIM DE PROGRAMA".
+
+       0320-IMPRIME-RODAPE SECTION.
+           MOVE ALL "-" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           STRING "REGISTROS INCLUIDOS NO MASTER: " DELIMITED BY SIZE
+               WRK-ACUM-NOVOS DELIMITED BY SIZE
+               INTO REG-RELATORIO
+           WRITE REG-RELATORIO.
+           STRING "REGISTROS EM CONFLITO........: " DELIMITED BY SIZE
+               WRK-ACUM-CONFLITOS DELIMITED BY SIZE
+               INTO REG-RELATORIO
+           WRITE REG-RELATORIO.
+           STRING "REGISTROS IGUAIS NOS 2 ARQUIVOS: " DELIMITED BY SIZE
+               WRK-ACUM-OK DELIMITED BY SIZE
+               INTO REG-RELATORIO
+           WRITE REG-RELATORIO.
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
