@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ013 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: LISTAGEM DE CLIENTES ORDENADA POR NOME, VIA SORT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
+           SELECT CLIENTES ASSIGN TO
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT SORT-WORK ASSIGN TO
+               "SORTWORK.TMP".
+
+           SELECT RELATORIO ASSIGN TO
+               "RELATORIO-CLIENTES-ORDENADO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       SD SORT-WORK.
+       01 SD-CLIENTES.
+           COPY CLIREG.
+
+       FD RELATORIO.
+       01 REG-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-RELATORIO PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-FIM-SORT PIC X(01) VALUE 'N'.
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-LIDOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           DISPLAY "ORDENANDO CLIENTES POR NOME...".
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
+
+       0200-PROCESS SECTION.
+           SORT SORT-WORK
+               ASCENDING KEY REG-NOME OF SD-CLIENTES
+               INPUT PROCEDURE 0210-RELEASE-CLIENTES
+               OUTPUT PROCEDURE 0220-GRAVA-RELATORIO.
+
+       0210-RELEASE-CLIENTES SECTION.
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           READ CLIENTES.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+               ADD 1 TO WRK-ACUM-LIDOS
+               MOVE REG-CLIENTES TO SD-CLIENTES
+               RELEASE SD-CLIENTES
+               READ CLIENTES
+           END-PERFORM.
+           CLOSE CLIENTES.
+
+       0220-GRAVA-RELATORIO SECTION.
+           OPEN OUTPUT RELATORIO.
+           MOVE "RELATORIO DE CLIENTES ORDENADO POR NOME" TO
+               REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE "ID      NOME                 TELEFONE" TO
+               REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           MOVE ALL "-" TO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'S' TO WRK-FIM-SORT
+           END-RETURN.
+           PERFORM UNTIL WRK-FIM-SORT EQUAL 'S'
+               PERFORM 0230-IMPRIME-DETALHE
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'S' TO WRK-FIM-SORT
+               END-RETURN
+           END-PERFORM.
+           CLOSE RELATORIO.
+
+       0230-IMPRIME-DETALHE SECTION.
+           MOVE SPACES TO REG-RELATORIO.
+           STRING REG-ID OF SD-CLIENTES DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               REG-NOME OF SD-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               REG-TELEFONE OF SD-CLIENTES DELIMITED BY SIZE
+               INTO REG-RELATORIO.
+           WRITE REG-RELATORIO.
+
+       0300-FINISH SECTION.
+           DISPLAY "================================".
+           DISPLAY "REGISTROS LIDOS......: " WRK-ACUM-LIDOS.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
