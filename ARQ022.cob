@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ022 IS INITIAL PROGRAM.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2026
+      *==  OBJETIVO: ENCERRAMENTO ANUAL DO ARQUIVO CLIENTES2.TXT --
+      *==            ARQUIVA O CONTEUDO ATUAL PARA UM ARQUIVO ANUAL
+      *==            PERMANENTE (CLIENTES2-AAAA.TXT) E REINICIA O
+      *==            ARQUIVO CLIENTES2.TXT VAZIO PARA O NOVO PERIODO
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
+           SELECT CLIENTES2 ASSIGN TO
+               DYNAMIC WRK-CAMINHO-CLIENTES2
+               FILE STATUS IS FS-CLIENTES2.
+
+           SELECT CLIENTES2-ANO ASSIGN TO
+               DYNAMIC WRK-CAMINHO-ANO
+               FILE STATUS IS FS-ANO.
+
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
+       FD CLIENTES2.
+       01 REG-CLIENTES2.
+           COPY CLIREG.
+
+       FD CLIENTES2-ANO.
+       01 REG-ANO.
+           COPY CLIREG.
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-CLIENTES2 PIC 9(02) VALUE ZEROS.
+       77 FS-ANO PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ022".
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES2 PIC X(30) VALUE SPACES.
+
+      *===========NOME DATADO DO ARQUIVO ANUAL=================
+       77 WRK-ANO PIC X(04) VALUE SPACES.
+       77 WRK-CAMINHO-ANO PIC X(30) VALUE SPACES.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-ARQUIVADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           GOBACK.
+
+       0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
+           PERFORM 0103-MONTA-NOME-ANO.
+           OPEN INPUT CLIENTES2.
+           PERFORM 0105-VERIFICA-ABERTURA.
+           OPEN OUTPUT CLIENTES2-ANO.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
+           END-IF.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES2-TEST.txt" TO WRK-CAMINHO-CLIENTES2
+               WHEN "DEV"
+                   MOVE "CLIENTES2-DEV.txt" TO WRK-CAMINHO-CLIENTES2
+               WHEN OTHER
+                   MOVE "\CLIENTES2.txt" TO WRK-CAMINHO-CLIENTES2
+           END-EVALUATE.
+
+       0103-MONTA-NOME-ANO SECTION.
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WRK-ANO.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   STRING "CLIENTES2-" DELIMITED BY SIZE
+                       WRK-ANO DELIMITED BY SIZE
+                       "-TEST.txt" DELIMITED BY SIZE
+                       INTO WRK-CAMINHO-ANO
+               WHEN "DEV"
+                   STRING "CLIENTES2-" DELIMITED BY SIZE
+                       WRK-ANO DELIMITED BY SIZE
+                       "-DEV.txt" DELIMITED BY SIZE
+                       INTO WRK-CAMINHO-ANO
+               WHEN OTHER
+                   STRING "\CLIENTES2-" DELIMITED BY SIZE
+                       WRK-ANO DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WRK-CAMINHO-ANO
+           END-EVALUATE.
+
+       0105-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES2
+               WHEN 00
+                   CONTINUE
+               WHEN 05
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
+           END-IF.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES2 DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
+
+       0200-PROCESS SECTION.
+           READ CLIENTES2.
+           PERFORM UNTIL FS-CLIENTES2 NOT EQUAL 00
+               MOVE REG-CLIENTES2 TO REG-ANO
+               WRITE REG-ANO
+               ADD 1 TO WRK-ACUM-ARQUIVADOS
+               READ CLIENTES2
+           END-PERFORM.
+
+       0300-FINISH SECTION.
+           CLOSE CLIENTES2.
+           CLOSE CLIENTES2-ANO.
+           OPEN OUTPUT CLIENTES2.
+           CLOSE CLIENTES2.
+           DISPLAY "ANO ENCERRADO EM " WRK-CAMINHO-ANO.
+           DISPLAY "REGISTROS ARQUIVADOS: " WRK-ACUM-ARQUIVADOS.
+           DISPLAY "CLIENTES2.TXT REINICIADO PARA O NOVO PERIODO".
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
+           GOBACK.
