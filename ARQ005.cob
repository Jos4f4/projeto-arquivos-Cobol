@@ -1,6 +1,6 @@
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARQ005.
+       PROGRAM-ID. ARQ005 IS INITIAL PROGRAM.
       *=================================================================
       *==  AUTOR: ***
       *==  CONSULTORIA: XPTO
@@ -12,62 +12,175 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AMBIENTE ASSIGN TO
+               "AMBIENTE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AMBIENTE.
+
            SELECT CLIENTES ASSIGN TO
-               "\CLIENTES.txt"
+               DYNAMIC WRK-CAMINHO-CLIENTES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-ID
                FILE STATUS IS FS-CLIENTES.
 
+           SELECT LOG-ERROS ASSIGN TO
+               "LOG-ERROS-SISTEMA.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD AMBIENTE.
+       01 REG-AMBIENTE PIC X(04).
+
        FD CLIENTES.
        01 REG-CLIENTES.
-           05 REG-ID     PIC 09(03).
-           05 REG-NOME     PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY CLIREG.
+
+       FD LOG-ERROS.
+       01 REG-LOG-ERRO PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 WRK-ID PIC 9(04) VALUE ZEROS.
+       77 WRK-STATUS-DESC PIC X(07) VALUE SPACES.
+       77 WRK-NOME-TELA PIC X(20) VALUE SPACES.
+       77 WRK-TELEFONE-TELA PIC X(11) VALUE SPACES.
 
-       77 FS-CLIENTES PIC 9(09).
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-LOG PIC 9(02) VALUE ZEROS.
+       77 FS-AMBIENTE PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-PROGRAMA PIC X(08) VALUE "ARQ005".
+
+      *===========SELECAO DE AMBIENTE (PROD/TEST/DEV)==========
+       77 WRK-AMBIENTE PIC X(04) VALUE "PROD".
+       77 WRK-CAMINHO-CLIENTES PIC X(30) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA-PROCURA.
+           05 BLANK SCREEN.
+           05 LINE 02 COL 10 VALUE "PROCURA DE CLIENTE".
+           05 LINE 03 COL 10 VALUE "==================".
+           05 LINE 05 COL 10 VALUE "ID.......:".
+           05 SCR-ID LINE 05 COL 21 PIC 9(04) USING WRK-ID.
+           05 LINE 07 COL 10 VALUE "NOME.....:".
+           05 SCR-NOME LINE 07 COL 21 PIC X(20)
+               USING WRK-NOME-TELA.
+           05 LINE 08 COL 10 VALUE "TELEFONE.:".
+           05 SCR-TELEFONE LINE 08 COL 21 PIC X(11)
+               USING WRK-TELEFONE-TELA.
+           05 LINE 09 COL 10 VALUE "STATUS...:".
+           05 SCR-STATUS LINE 09 COL 21 PIC X(07)
+               USING WRK-STATUS-DESC.
 
        PROCEDURE DIVISION.
        000-MAIN      SECTION.
            PERFORM 0100-INICIALIZE.
            PERFORM 0200-PROCESS.
            PERFORM 0300-FINISH.
-           STOP RUN.
+           GOBACK.
 
        0100-INICIALIZE SECTION.
+           PERFORM 0102-DETERMINA-AMBIENTE.
            OPEN INPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
+           PERFORM 0105-VERIFICA-ABERTURA.
+           DISPLAY TELA-PROCURA.
+           ACCEPT SCR-ID.
+
+       0102-DETERMINA-AMBIENTE SECTION.
+           OPEN INPUT AMBIENTE.
+           IF FS-AMBIENTE EQUAL 00
+               READ AMBIENTE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-AMBIENTE TO WRK-AMBIENTE
+               END-READ
+               CLOSE AMBIENTE
            END-IF.
-               DISPLAY "DIGITE O ID".
-               ACCEPT WRK-ID.
+           EVALUATE WRK-AMBIENTE
+               WHEN "TEST"
+                   MOVE "CLIENTES-TEST.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN "DEV"
+                   MOVE "CLIENTES-DEV.txt" TO WRK-CAMINHO-CLIENTES
+               WHEN OTHER
+                   MOVE "\CLIENTES.txt" TO WRK-CAMINHO-CLIENTES
+           END-EVALUATE.
 
-       0200-PROCESS SECTION.
-           READ CLIENTES.
-           IF FS-CLIENTES EQUAL 0
-               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
-                IF REG-ID EQUAL WRK-ID
-     *             DISPLAY "ID...   " REG-ID
-                   DISPLAY "NOME...   " REG-NOME
-                   DISPLAY "TELEFONE...   "REG-TELEFONE
-                   DISPLAY "==============================="
-                       CLOSE CLIENTES
-                       GOBACK
-                END-IF
-                   READ CLIENTES
-                END-PERFORM
-           ELSE
-               DISPLAY "ARQUIVO VAZIO"
+       0105-VERIFICA-ABERTURA SECTION.
+           EVALUATE FS-CLIENTES
+               WHEN 00
+                   CONTINUE
+               WHEN 05
+                   MOVE "ARQUIVO NAO ENCONTRADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 35
+                   MOVE "ARQUIVO NAO FOI ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 37
+                   MOVE "ACESSO NEGADO AO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 34
+                   MOVE "ESPACO EM DISCO ESGOTADO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+               WHEN OTHER
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO" TO WRK-MSG-ERRO
+                   PERFORM 9000-TRATA-ERRO
+           END-EVALUATE.
+
+       0106-GRAVA-LOG-ERRO SECTION.
+           OPEN EXTEND LOG-ERROS.
+           IF FS-LOG EQUAL 35
+               OPEN OUTPUT LOG-ERROS
+               CLOSE LOG-ERROS
+               OPEN EXTEND LOG-ERROS
            END-IF.
+           MOVE SPACES TO REG-LOG-ERRO.
+           STRING WRK-PROGRAMA DELIMITED BY SIZE
+               " FS=" DELIMITED BY SIZE
+               FS-CLIENTES DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WRK-MSG-ERRO DELIMITED BY SIZE
+               INTO REG-LOG-ERRO.
+           WRITE REG-LOG-ERRO.
+           CLOSE LOG-ERROS.
+
+       0200-PROCESS SECTION.
+           MOVE WRK-ID TO REG-ID.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE "*** NAO ENCONTRADO ***" TO WRK-NOME-TELA
+                   MOVE SPACES TO WRK-TELEFONE-TELA
+                   MOVE SPACES TO WRK-STATUS-DESC
+               NOT INVALID KEY
+                   PERFORM 0210-TRADUZ-STATUS
+                   MOVE REG-NOME TO WRK-NOME-TELA
+                   MOVE REG-TELEFONE TO WRK-TELEFONE-TELA
+           END-READ.
+           DISPLAY TELA-PROCURA.
+
+       0210-TRADUZ-STATUS SECTION.
+           EVALUATE REG-STATUS
+               WHEN 'I'
+                   MOVE "INATIVO" TO WRK-STATUS-DESC
+               WHEN OTHER
+                   MOVE "ATIVO"   TO WRK-STATUS-DESC
+           END-EVALUATE.
 
        0300-FINISH SECTION.
            DISPLAY "FIM DE PROGRAMA".
            CLOSE CLIENTES.
 
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
+       9000-TRATA-ERRO SECTION.
+           IF WRK-MSG-ERRO NOT EQUAL SPACES
+               DISPLAY WRK-MSG-ERRO
+               PERFORM 0106-GRAVA-LOG-ERRO
+           END-IF.
            GOBACK.
