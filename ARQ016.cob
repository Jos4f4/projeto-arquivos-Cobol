@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ016.
+      *=================================================================
+      *==  AUTOR: ***
+      *==  CONSULTORIA: XPTO
+      *==  DATA CRIACAO: XX/XX/2024
+      *==  OBJETIVO: CARGA EM LOTE DE CLIENTES A PARTIR DE ARQUIVO
+      *==            DELIMITADO NOVOS-CLIENTES.TXT
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO
+               "NOVOS-CLIENTES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ENTRADA.
+
+           SELECT CLIENTES ASSIGN TO
+               "\CLIENTES2.txt"
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT CLIENTES-MASTER ASSIGN TO
+               "\CLIENTES.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-ID OF REG-CLIENTES-MASTER
+               FILE STATUS IS FS-MASTER.
+
+           SELECT REJEITADOS ASSIGN TO
+               "CLIENTES-REJEITADOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REJEITADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENTRADA.
+       01 REG-ENTRADA PIC X(60).
+
+       FD CLIENTES.
+       01 REG-CLIENTES.
+           COPY CLIREG.
+
+       01 REG-TRAILER REDEFINES REG-CLIENTES.
+           05 TRL-INDICADOR PIC X(04).
+           05 TRL-QTDE-REGISTROS PIC 9(06).
+           05 TRL-DATA-EXECUCAO PIC X(08).
+           05 FILLER PIC X(109).
+
+       FD CLIENTES-MASTER.
+       01 REG-CLIENTES-MASTER.
+           COPY CLIREG.
+
+       FD REJEITADOS.
+       01 REG-REJEITADO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-ENTRADA PIC 9(02) VALUE ZEROS.
+       77 FS-CLIENTES PIC 9(02) VALUE ZEROS.
+       77 FS-MASTER PIC 9(02) VALUE ZEROS.
+       77 FS-REJEITADOS PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77 WRK-MASTER-ABERTO PIC X(01) VALUE 'N'.
+
+      *===========CAMPOS EXTRAIDOS DA LINHA DE ENTRADA========
+       77 WRK-ID-ALFA PIC X(04) VALUE SPACES.
+       77 WRK-ID PIC 9(04) VALUE ZEROS.
+       77 WRK-NOME PIC X(20) VALUE SPACES.
+       77 WRK-TELEFONE PIC X(11) VALUE SPACES.
+       77 WRK-REGISTRO-VALIDO PIC X(01) VALUE 'S'.
+       77 WRK-MOTIVO-REJEICAO PIC X(30) VALUE SPACES.
+
+      *===========CONTROLE DE DUPLICIDADE DE ID EM CLIENTES2.TXT======
+       77 WRK-ID-ACHADO PIC X(01) VALUE 'N'.
+       77 WRK-TAB-IDS-TOTAL PIC 9(04) VALUE ZEROS.
+       01 WRK-TAB-IDS-CLIENTES2.
+           05 WRK-ID-CARGA OCCURS 9999 TIMES
+               INDEXED BY WRK-TAB-IDS-IDX PIC 09(04) VALUE ZEROS.
+
+      *================ACUMULADORES===================================
+       77 WRK-ACUM-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-GRAVADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-ACUM-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN      SECTION.
+           PERFORM 0100-INICIALIZE.
+           PERFORM 0200-PROCESS.
+           PERFORM 0300-FINISH.
+           STOP RUN.
+
+       0100-INICIALIZE SECTION.
+           OPEN INPUT ENTRADA.
+           IF FS-ENTRADA EQUAL 35
+               MOVE "NOVOS-CLIENTES.TXT NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           PERFORM 0103-CARREGA-IDS-CLIENTES2.
+           OPEN EXTEND CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               MOVE "CLIENTES2.TXT NAO FOI ABERTO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN OUTPUT REJEITADOS.
+           OPEN INPUT CLIENTES-MASTER.
+           IF FS-MASTER NOT EQUAL 35
+               MOVE 'S' TO WRK-MASTER-ABERTO
+           END-IF.
+
+       0103-CARREGA-IDS-CLIENTES2 SECTION.
+      *==  PRE-CARREGA OS IDS JA GRAVADOS EM CLIENTES2.TXT (INCLUSIVE
+      *==  OS AINDA NAO RECONCILIADOS COM O MASTER PELO ARQ015) PARA
+      *==  QUE O CONTROLE DE DUPLICIDADE ABAIXO TAMBEM OS ALCANCE
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL 35
+               READ CLIENTES
+               PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   IF TRL-INDICADOR NOT EQUAL "TRLR"
+                       AND WRK-TAB-IDS-TOTAL < 9999
+                       ADD 1 TO WRK-TAB-IDS-TOTAL
+                       MOVE REG-ID OF REG-CLIENTES TO
+                           WRK-ID-CARGA (WRK-TAB-IDS-TOTAL)
+                   END-IF
+                   READ CLIENTES
+               END-PERFORM
+               CLOSE CLIENTES
+           END-IF.
+
+       0200-PROCESS SECTION.
+           READ ENTRADA.
+           PERFORM UNTIL FS-ENTRADA NOT EQUAL 00
+               ADD 1 TO WRK-ACUM-LIDOS
+               PERFORM 0210-EXTRAI-CAMPOS
+               PERFORM 0220-VALIDA-REGISTRO
+               IF WRK-REGISTRO-VALIDO EQUAL 'S'
+                   PERFORM 0230-GRAVA-REGISTRO
+               ELSE
+                   PERFORM 0240-REGISTRA-REJEICAO
+               END-IF
+               READ ENTRADA
+           END-PERFORM.
+
+       0210-EXTRAI-CAMPOS SECTION.
+           MOVE 'S' TO WRK-REGISTRO-VALIDO.
+           MOVE SPACES TO WRK-ID-ALFA WRK-NOME WRK-TELEFONE.
+           MOVE SPACES TO WRK-MOTIVO-REJEICAO.
+           UNSTRING REG-ENTRADA DELIMITED BY "|"
+               INTO WRK-ID-ALFA WRK-NOME WRK-TELEFONE.
+
+       0220-VALIDA-REGISTRO SECTION.
+           IF WRK-ID-ALFA IS NOT NUMERIC
+               MOVE 'N' TO WRK-REGISTRO-VALIDO
+               MOVE "ID INVALIDO" TO WRK-MOTIVO-REJEICAO
+           ELSE
+               MOVE WRK-ID-ALFA TO WRK-ID
+           END-IF.
+           IF WRK-REGISTRO-VALIDO EQUAL 'S' AND WRK-NOME EQUAL SPACES
+               MOVE 'N' TO WRK-REGISTRO-VALIDO
+               MOVE "NOME EM BRANCO" TO WRK-MOTIVO-REJEICAO
+           END-IF.
+           IF WRK-REGISTRO-VALIDO EQUAL 'S'
+               AND (WRK-TELEFONE IS NOT NUMERIC OR
+                    WRK-TELEFONE EQUAL SPACES)
+               MOVE 'N' TO WRK-REGISTRO-VALIDO
+               MOVE "TELEFONE INVALIDO" TO WRK-MOTIVO-REJEICAO
+           END-IF.
+           IF WRK-REGISTRO-VALIDO EQUAL 'S'
+               AND WRK-MASTER-ABERTO EQUAL 'S'
+               MOVE WRK-ID TO REG-ID OF REG-CLIENTES-MASTER
+               READ CLIENTES-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'N' TO WRK-REGISTRO-VALIDO
+                       MOVE "ID DUPLICADO" TO WRK-MOTIVO-REJEICAO
+               END-READ
+           END-IF.
+           IF WRK-REGISTRO-VALIDO EQUAL 'S'
+               PERFORM 0225-VERIFICA-DUPLICIDADE-CLIENTES2
+               IF WRK-ID-ACHADO EQUAL 'S'
+                   MOVE 'N' TO WRK-REGISTRO-VALIDO
+                   MOVE "ID DUPLICADO" TO WRK-MOTIVO-REJEICAO
+               END-IF
+           END-IF.
+
+       0225-VERIFICA-DUPLICIDADE-CLIENTES2 SECTION.
+      *==  PEGA OS IDS JA GRAVADOS EM CLIENTES2.TXT (CARGA INICIAL E
+      *==  OS GRAVADOS NESTE MESMO LOTE, VIDE 0230-GRAVA-REGISTRO)
+           MOVE 'N' TO WRK-ID-ACHADO.
+           PERFORM VARYING WRK-TAB-IDS-IDX FROM 1 BY 1
+               UNTIL WRK-TAB-IDS-IDX > WRK-TAB-IDS-TOTAL
+                   OR WRK-ID-ACHADO EQUAL 'S'
+               IF WRK-ID-CARGA (WRK-TAB-IDS-IDX) EQUAL WRK-ID
+                   MOVE 'S' TO WRK-ID-ACHADO
+               END-IF
+           END-PERFORM.
+
+       0230-GRAVA-REGISTRO SECTION.
+           MOVE WRK-ID TO REG-ID OF REG-CLIENTES.
+           MOVE WRK-NOME TO REG-NOME OF REG-CLIENTES.
+           MOVE WRK-TELEFONE TO REG-TELEFONE OF REG-CLIENTES.
+           MOVE 'A' TO REG-STATUS OF REG-CLIENTES.
+           WRITE REG-CLIENTES.
+           ADD 1 TO WRK-ACUM-GRAVADOS.
+           IF WRK-TAB-IDS-TOTAL < 9999
+               ADD 1 TO WRK-TAB-IDS-TOTAL
+               MOVE WRK-ID TO WRK-ID-CARGA (WRK-TAB-IDS-TOTAL)
+           END-IF.
+
+       0240-REGISTRA-REJEICAO SECTION.
+           ADD 1 TO WRK-ACUM-REJEITADOS.
+           STRING REG-ENTRADA DELIMITED BY SIZE
+               "  MOTIVO: " DELIMITED BY SIZE
+               WRK-MOTIVO-REJEICAO DELIMITED BY SIZE
+               INTO REG-REJEITADO.
+           WRITE REG-REJEITADO.
+
+       0300-FINISH SECTION.
+           CLOSE ENTRADA.
+           CLOSE CLIENTES.
+           CLOSE REJEITADOS.
+           IF WRK-MASTER-ABERTO EQUAL 'S'
+               CLOSE CLIENTES-MASTER
+           END-IF.
+           PERFORM 0310-STATISTIC.
+           DISPLAY "FIM DE PROGRAMA".
+
+       0310-STATISTIC SECTION.
+           DISPLAY "================================".
+           DISPLAY "REGISTROS LIDOS......: " WRK-ACUM-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS...: " WRK-ACUM-GRAVADOS.
+           DISPLAY "REGISTROS REJEITADOS.: " WRK-ACUM-REJEITADOS.
+
+       9000-TRATA-ERRO SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
